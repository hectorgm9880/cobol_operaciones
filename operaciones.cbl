@@ -1,36 +1,753 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES_BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       DISPLAY "Introduce el primer numero:"
-       ACCEPT NUM1.
-       DISPLAY "Introduce el segundo numero:"
-       ACCEPT NUM2.
-
-       ADD NUM1 TO NUM2 GIVING RESULTADO.
-       DISPLAY "la suma es:" RESULTADO.
-
-       SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-       DISPLAY "la resta es:" RESULTADO.
-
-       MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-       DISPLAY "la multiplicacion es:" RESULTADO.
-
-       DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-       DISPLAY "la divicion es:" RESULTADO.
-
-       STOP RUN.
-       END PROGRAM OPERACIONES_BASICAS.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification history:
+      *   2026-08-08  Added batch transaction-file mode.  When the
+      *                program is invoked with no PARM it still runs
+      *                the original interactive single-pair dialog;
+      *                when a PARM is supplied it reads TRANSIN
+      *                (NUM1/NUM2 pairs, one per record) and processes
+      *                the whole file in one job.
+      *   2026-08-08  Replaced the raw DISPLAY output with a print-image
+      *                control report (RPTOUT) carrying a run-date/page
+      *                header, one detail line per operation, and a
+      *                record-count/grand-total trailer.
+      *   2026-08-08  Guarded the DIVIDE step with ON SIZE ERROR so a
+      *                zero divisor is routed to an exception listing
+      *                (EXCPOUT) with a reason code instead of abending
+      *                the run.
+      *   2026-08-08  Guarded the MULTIPLY step with ON SIZE ERROR so a
+      *                product that overflows RESULTADO is routed to
+      *                the exception listing instead of silently
+      *                truncating.
+      *   2026-08-08  Batch transactions now carry an operation code
+      *                (A/S/M/D) so only the requested operation runs
+      *                per record.  Interactive mode is unchanged and
+      *                still runs all four operations on the pair.
+      *   2026-08-08  Widened NUM1/NUM2/RESULTADO to signed, two-decimal
+      *                fields (PIC S9(4)V99 / S9(6)V99) so negative
+      *                adjustments and cents are represented correctly
+      *                instead of being truncated to whole numbers.
+      *   2026-08-08  Added an edit/validation step ahead of the
+      *                arithmetic: non-numeric NUM1/NUM2 or an
+      *                unrecognized operation code is written to a
+      *                reject listing (REJOUT) with a reason code
+      *                instead of being processed.
+      *   2026-08-08  Every operation processed is now appended, with a
+      *                timestamp, to an audit log (AUDITOUT) carrying
+      *                the operation and its NUM1/NUM2/RESULTADO, so a
+      *                day's processing can be reconciled after the
+      *                fact.  The log accumulates across runs.
+      *   2026-08-08  Added a checkpoint file (CHKPOUT) that tracks the
+      *                last transaction record successfully processed
+      *                in batch mode.  A normal run always starts at
+      *                record one; restart is opt-in via the PARM,
+      *                either an explicit skip count or "R" to resume
+      *                from CHKPOUT, so a resubmitted job can skip the
+      *                records a prior, failed run already completed
+      *                instead of reprocessing the whole file.
+      *   2026-08-08  Batch mode is now unattended end to end: job
+      *                control names the input transaction file the
+      *                same way it already names RPTOUT/EXCPOUT/REJOUT/
+      *                AUDITOUT/CHKPOUT (the TRANSIN assignment, via DD
+      *                statement or environment variable), and the run
+      *                posts a return code to the scheduler - zero for a
+      *                clean run, non-zero with a message when the run
+      *                produced exceptions or rejects.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERACIONES_BASICAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-OPCODE                   PIC X(1).
+           05  FILLER                      PIC X.
+           05  TR-NUM1                     PIC S9(4)V99 SIGN LEADING
+                                                SEPARATE.
+           05  FILLER                      PIC X.
+           05  TR-NUM2                     PIC S9(4)V99 SIGN LEADING
+                                                SEPARATE.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                  PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE                     PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                      PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE                 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  NUM1 PIC S9(4)V99.
+       01  NUM2 PIC S9(4)V99.
+       01  RESULTADO PIC S9(6)V99.
+       01  WS-OPERACION                    PIC X(14).
+
+       01  WS-PARM                         PIC X(80).
+       01  WS-BATCH-MODE-SW                PIC X VALUE 'N'.
+           88  WS-BATCH-MODE                VALUE 'Y'.
+       01  WS-TRANS-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-TRANS-EOF                 VALUE 'Y'.
+
+       01  WS-PARM-RUNDATE                 PIC X(8).
+       01  WS-PARM-RESTART-TXT             PIC X(6).
+       01  WS-PARM-HAS-RESTART-SW          PIC X VALUE 'N'.
+           88  WS-PARM-HAS-RESTART          VALUE 'Y'.
+       01  WS-PARM-RESTART-CHKPT-SW        PIC X VALUE 'N'.
+           88  WS-PARM-RESTART-DESDE-CHKPT  VALUE 'Y'.
+       01  WS-PARM-RESTART-LEN             PIC 9(2) VALUE ZERO.
+
+       01  WS-CHECKPOINT-STATUS            PIC X(2).
+       01  WS-CHECKPOINT-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-RESTART-COUNT                PIC 9(6) VALUE ZERO.
+       01  WS-CURRENT-RECORD-NUM           PIC 9(6) VALUE ZERO.
+       01  WS-SKIPPED-COUNT                PIC 9(6) VALUE ZERO.
+
+       01  WS-TRANS-STATUS                 PIC X(2).
+       01  WS-REPORT-STATUS                PIC X(2).
+       01  WS-EXCEPTION-STATUS             PIC X(2).
+       01  WS-REJECT-STATUS                PIC X(2).
+       01  WS-CHECK-STATUS                 PIC X(2).
+       01  WS-CHECK-NOMBRE                 PIC X(8).
+       01  WS-ABORT-SW                     PIC X VALUE 'N'.
+           88  WS-ABORT-RUN                 VALUE 'Y'.
+
+       01  WS-RUN-DATE                     PIC 9(8).
+       01  WS-RUN-DATE-EDIT.
+           05  WS-RUN-YYYY                 PIC 9(4).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-RUN-MM                   PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-RUN-DD                   PIC 9(2).
+       01  WS-PAGE-NUM                     PIC 9(4) VALUE 1.
+       01  WS-LINE-COUNT                   PIC 9(2) VALUE ZERO.
+       01  WS-MAX-LINES                    PIC 9(2) VALUE 50.
+       01  WS-DETAIL-COUNT                 PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-RESULTADO              PIC S9(9)V99 VALUE ZERO.
+       01  WS-EXCEPTION-COUNT              PIC 9(6) VALUE ZERO.
+       01  WS-REASON-CODE                  PIC X(4).
+       01  WS-OPCODE                       PIC X(1) VALUE SPACE.
+           88  WS-OPCODE-VALIDO             VALUES 'A' 'S' 'M' 'D'.
+
+       01  WS-TRANS-VALIDA-SW              PIC X VALUE 'Y'.
+           88  WS-TRANS-VALIDA              VALUE 'Y'.
+       01  WS-REJECT-COUNT                 PIC 9(6) VALUE ZERO.
+
+       01  WS-AUDIT-STATUS                 PIC X(2).
+       01  WS-AUDIT-TIME                   PIC 9(8).
+       01  WS-AD-HORA-EDIT.
+           05  WS-AD-HH                    PIC 9(2).
+           05  FILLER                      PIC X VALUE ':'.
+           05  WS-AD-MI                    PIC 9(2).
+           05  FILLER                      PIC X VALUE ':'.
+           05  WS-AD-SS                    PIC 9(2).
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                      PIC X(20)
+               VALUE "OPERACIONES BASICAS".
+           05  FILLER                      PIC X(20)
+               VALUE "REPORTE DE CONTROL".
+           05  FILLER                      PIC X(7) VALUE "FECHA: ".
+           05  WS-RH-FECHA                 PIC X(10).
+           05  FILLER                      PIC X(9) VALUE " PAGINA: ".
+           05  WS-RH-PAGINA                PIC ZZZ9.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                      PIC X(9) VALUE "OPERACION".
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM1".
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM2".
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(9) VALUE "RESULTADO".
+
+       01  WS-REPORT-DETAIL.
+           05  WS-RD-OPERACION             PIC X(14).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-RD-NUM1                  PIC -ZZZ9.99.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  WS-RD-NUM2                  PIC -ZZZ9.99.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  WS-RD-RESULTADO             PIC -ZZZZZ9.99.
+
+       01  WS-REPORT-TRAILER-1.
+           05  FILLER                      PIC X(18)
+               VALUE "TOTAL REGISTROS: ".
+           05  WS-RT-DETAIL-COUNT          PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TRAILER-2.
+           05  FILLER                      PIC X(18)
+               VALUE "TOTAL RESULTADO: ".
+           05  WS-RT-TOTAL-RESULTADO       PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REPORT-TRAILER-3.
+           05  FILLER                      PIC X(18)
+               VALUE "TOTAL EXCEPCIONES:".
+           05  WS-RT-EXCEPTION-COUNT       PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TRAILER-4.
+           05  FILLER                      PIC X(18)
+               VALUE "TOTAL RECHAZOS:  ".
+           05  WS-RT-REJECT-COUNT          PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TRAILER-5.
+           05  FILLER                      PIC X(18)
+               VALUE "OMITIDOS REINICIO:".
+           05  WS-RT-SKIPPED-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  WS-ED-REASON-CODE           PIC X(4).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-ED-DESCRIPCION           PIC X(28).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM1=".
+           05  WS-ED-NUM1                  PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM2=".
+           05  WS-ED-NUM2                  PIC -ZZZ9.99.
+
+       01  WS-REJECT-DETAIL.
+           05  WS-RJ-REASON-CODE           PIC X(4).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-RJ-DESCRIPCION           PIC X(28).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  FILLER                      PIC X(7) VALUE "OPCODE=".
+           05  WS-RJ-OPCODE                PIC X(1).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM1=".
+           05  WS-RJ-NUM1                  PIC X(8).
+           05  WS-RJ-NUM1-ED REDEFINES WS-RJ-NUM1
+                                       PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM2=".
+           05  WS-RJ-NUM2                  PIC X(8).
+           05  WS-RJ-NUM2-ED REDEFINES WS-RJ-NUM2
+                                       PIC -ZZZ9.99.
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AD-FECHA                 PIC X(10).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-AD-HORA                  PIC X(8).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-AD-OPERACION             PIC X(14).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM1=".
+           05  WS-AD-NUM1                  PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM2=".
+           05  WS-AD-NUM2                  PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(11) VALUE "RESULTADO=".
+           05  WS-AD-RESULTADO             PIC -ZZZZZ9.99.
+
+       01  WS-AUDIT-RECHAZO-DETAIL.
+           05  WS-ARJ-FECHA                PIC X(10).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-ARJ-HORA                 PIC X(8).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  WS-ARJ-OPERACION            PIC X(14).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM1=".
+           05  WS-ARJ-NUM1                 PIC X(8).
+           05  WS-ARJ-NUM1-ED REDEFINES WS-ARJ-NUM1
+                                       PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "NUM2=".
+           05  WS-ARJ-NUM2                 PIC X(8).
+           05  WS-ARJ-NUM2-ED REDEFINES WS-ARJ-NUM2
+                                       PIC -ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM = SPACES
+               MOVE 'N' TO WS-BATCH-MODE-SW
+           ELSE
+               SET WS-BATCH-MODE TO TRUE
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF WS-BATCH-MODE
+               PERFORM PARSEAR-PARM
+           END-IF
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YYYY
+           MOVE WS-RUN-DATE(5:2) TO WS-RUN-MM
+           MOVE WS-RUN-DATE(7:2) TO WS-RUN-DD
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS
+           MOVE "RPTOUT" TO WS-CHECK-NOMBRE
+           PERFORM VALIDAR-APERTURA
+
+           IF NOT WS-ABORT-RUN
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS
+               MOVE "EXCPOUT" TO WS-CHECK-NOMBRE
+               PERFORM VALIDAR-APERTURA
+           END-IF
+
+           IF NOT WS-ABORT-RUN
+               OPEN OUTPUT REJECT-FILE
+               MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+               MOVE "REJOUT" TO WS-CHECK-NOMBRE
+               PERFORM VALIDAR-APERTURA
+           END-IF
+
+           IF NOT WS-ABORT-RUN
+               PERFORM ABRIR-AUDITORIA
+               MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+               MOVE "AUDITOUT" TO WS-CHECK-NOMBRE
+               PERFORM VALIDAR-APERTURA
+           END-IF
+
+           IF NOT WS-ABORT-RUN
+               PERFORM ESCRIBIR-ENCABEZADO
+
+               IF WS-BATCH-MODE
+                   PERFORM BATCH-PROCESS
+               ELSE
+                   PERFORM INTERACTIVE-PROCESS
+               END-IF
+
+               PERFORM ESCRIBIR-TRAILER
+           END-IF
+
+           IF WS-AUDIT-STATUS = "00"
+               CLOSE AUDIT-FILE
+           END-IF
+           IF WS-REPORT-STATUS = "00"
+               CLOSE REPORT-FILE
+           END-IF
+           IF WS-EXCEPTION-STATUS = "00"
+               CLOSE EXCEPTION-FILE
+           END-IF
+           IF WS-REJECT-STATUS = "00"
+               CLOSE REJECT-FILE
+           END-IF
+
+           PERFORM FIJAR-RETURN-CODE
+
+           STOP RUN.
+
+       VALIDAR-APERTURA.
+           IF WS-CHECK-STATUS NOT = "00"
+               DISPLAY "OPERACIONES_BASICAS: ERROR AL ABRIR "
+                   WS-CHECK-NOMBRE " - FILE STATUS=" WS-CHECK-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF.
+
+       FIJAR-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-ABORT-RUN
+                   MOVE 12 TO RETURN-CODE
+               WHEN WS-BATCH-MODE AND WS-CURRENT-RECORD-NUM > 0
+                   AND WS-DETAIL-COUNT = 0 AND WS-REJECT-COUNT = 0
+                   AND WS-EXCEPTION-COUNT = 0
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "OPERACIONES_BASICAS: TODOS LOS REGISTROS "
+                       "FUERON OMITIDOS POR REINICIO - REVISE EL PARM"
+               WHEN WS-EXCEPTION-COUNT > 0 OR WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "OPERACIONES_BASICAS: EJECUCION FINALIZADA "
+                       "CON " WS-EXCEPTION-COUNT " EXCEPCION(ES) Y "
+                       WS-REJECT-COUNT " RECHAZO(S) - VER "
+                       "EXCPOUT/REJOUT"
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       PARSEAR-PARM.
+           MOVE SPACES TO WS-PARM-RUNDATE WS-PARM-RESTART-TXT
+           UNSTRING WS-PARM DELIMITED BY ","
+               INTO WS-PARM-RUNDATE WS-PARM-RESTART-TXT
+           END-UNSTRING
+
+      *    A PARM with no comma at all is restart-only ("R" or a bare
+      *    skip count) rather than a run date - UNSTRING has no way to
+      *    tell in advance and leaves the whole token in
+      *    WS-PARM-RUNDATE.  A real run date is always 8 numeric
+      *    digits, so anything else sitting there with no restart
+      *    field populated is actually the restart token and needs to
+      *    move over before it gets silently treated as a bad date.
+           IF WS-PARM-RESTART-TXT = SPACES
+               AND WS-PARM-RUNDATE NOT = SPACES
+               AND WS-PARM-RUNDATE NOT NUMERIC
+               MOVE WS-PARM-RUNDATE TO WS-PARM-RESTART-TXT
+               MOVE SPACES TO WS-PARM-RUNDATE
+           END-IF
+
+           IF WS-PARM-RUNDATE IS NUMERIC
+               AND WS-PARM-RUNDATE NOT = SPACES
+               MOVE WS-PARM-RUNDATE TO WS-RUN-DATE
+           END-IF
+
+      *    Restart is opt-in only: with no restart field at all the run
+      *    always starts at record one, regardless of any checkpoint
+      *    left behind by a prior run.  "R" means resume from wherever
+      *    CHKPOUT says the last run got to; a numeric value overrides
+      *    that with an explicit skip count for a resubmit where the
+      *    operator knows better than the checkpoint file.
+           IF WS-PARM-RESTART-TXT(1:1) = "R" OR "r"
+               SET WS-PARM-RESTART-DESDE-CHKPT TO TRUE
+           ELSE
+      *        WS-PARM-RESTART-TXT is left-justified and space-filled,
+      *        so a skip count shorter than the field is NOT NUMERIC
+      *        by itself (trailing spaces aren't digits) - test only
+      *        the digits actually present.
+               MOVE ZERO TO WS-PARM-RESTART-LEN
+               INSPECT WS-PARM-RESTART-TXT TALLYING
+                   WS-PARM-RESTART-LEN FOR CHARACTERS BEFORE SPACE
+               IF WS-PARM-RESTART-LEN > 0
+                   AND WS-PARM-RESTART-TXT(1:WS-PARM-RESTART-LEN)
+                       IS NUMERIC
+                   SET WS-PARM-HAS-RESTART TO TRUE
+               END-IF
+           END-IF.
+
+       LEER-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       DETERMINAR-PUNTO-REINICIO.
+           EVALUATE TRUE
+               WHEN WS-PARM-HAS-RESTART
+                   MOVE WS-PARM-RESTART-TXT TO WS-RESTART-COUNT
+               WHEN WS-PARM-RESTART-DESDE-CHKPT
+                   MOVE WS-CHECKPOINT-COUNT TO WS-RESTART-COUNT
+               WHEN OTHER
+                   MOVE ZERO TO WS-RESTART-COUNT
+           END-EVALUATE.
+
+       ACTUALIZAR-CHECKPOINT.
+           MOVE WS-CURRENT-RECORD-NUM TO CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               WRITE CHECKPOINT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       REINICIAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               WRITE CHECKPOINT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       INTERACTIVE-PROCESS.
+           DISPLAY "Introduce el primer numero:"
+           ACCEPT NUM1.
+           DISPLAY "Introduce el segundo numero:"
+           ACCEPT NUM2.
+
+           PERFORM VALIDAR-TRANSACCION
+           IF WS-TRANS-VALIDA
+               PERFORM CALCULAR-OPERACIONES
+           ELSE
+               DISPLAY "registro rechazado, revise los datos"
+               PERFORM ESCRIBIR-RECHAZO
+           END-IF.
+
+       BATCH-PROCESS.
+           OPEN INPUT TRANS-FILE
+           MOVE WS-TRANS-STATUS TO WS-CHECK-STATUS
+           MOVE "TRANSIN" TO WS-CHECK-NOMBRE
+           PERFORM VALIDAR-APERTURA
+
+           IF NOT WS-ABORT-RUN
+               PERFORM LEER-CHECKPOINT
+               PERFORM DETERMINAR-PUNTO-REINICIO
+
+               PERFORM UNTIL WS-TRANS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-TRANS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CURRENT-RECORD-NUM
+                           IF WS-CURRENT-RECORD-NUM > WS-RESTART-COUNT
+                               MOVE TR-OPCODE TO WS-OPCODE
+                               MOVE TR-NUM1 TO NUM1
+                               MOVE TR-NUM2 TO NUM2
+                               PERFORM VALIDAR-TRANSACCION
+                               IF WS-TRANS-VALIDA
+                                   PERFORM EJECUTAR-OPERACION
+                               ELSE
+                                   PERFORM ESCRIBIR-RECHAZO
+                               END-IF
+                               PERFORM ACTUALIZAR-CHECKPOINT
+                           ELSE
+                               ADD 1 TO WS-SKIPPED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANS-FILE
+               PERFORM REINICIAR-CHECKPOINT
+           END-IF.
+
+       VALIDAR-TRANSACCION.
+           SET WS-TRANS-VALIDA TO TRUE
+           IF NUM1 NOT NUMERIC
+               MOVE "R001" TO WS-REASON-CODE
+               MOVE 'N' TO WS-TRANS-VALIDA-SW
+           ELSE
+               IF NUM2 NOT NUMERIC
+                   MOVE "R002" TO WS-REASON-CODE
+                   MOVE 'N' TO WS-TRANS-VALIDA-SW
+               ELSE
+                   IF WS-BATCH-MODE AND NOT WS-OPCODE-VALIDO
+                       MOVE "R003" TO WS-REASON-CODE
+                       MOVE 'N' TO WS-TRANS-VALIDA-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULAR-OPERACIONES.
+           PERFORM EJECUTAR-SUMA
+           PERFORM EJECUTAR-RESTA
+           PERFORM EJECUTAR-MULTIPLICACION
+           PERFORM EJECUTAR-DIVISION.
+
+       EJECUTAR-OPERACION.
+           EVALUATE WS-OPCODE
+               WHEN "A"
+                   PERFORM EJECUTAR-SUMA
+               WHEN "S"
+                   PERFORM EJECUTAR-RESTA
+               WHEN "M"
+                   PERFORM EJECUTAR-MULTIPLICACION
+               WHEN "D"
+                   PERFORM EJECUTAR-DIVISION
+               WHEN OTHER
+                   MOVE "E004" TO WS-REASON-CODE
+                   PERFORM ESCRIBIR-EXCEPCION
+           END-EVALUATE.
+
+       EJECUTAR-SUMA.
+           ADD NUM1 TO NUM2 GIVING RESULTADO.
+           MOVE "SUMA" TO WS-OPERACION
+           PERFORM ESCRIBIR-DETALLE.
+
+       EJECUTAR-RESTA.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
+           MOVE "RESTA" TO WS-OPERACION
+           PERFORM ESCRIBIR-DETALLE.
+
+       EJECUTAR-MULTIPLICACION.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   MOVE "E003" TO WS-REASON-CODE
+                   PERFORM ESCRIBIR-EXCEPCION
+               NOT ON SIZE ERROR
+                   MOVE "MULTIPLICACION" TO WS-OPERACION
+                   PERFORM ESCRIBIR-DETALLE
+           END-MULTIPLY.
+
+       EJECUTAR-DIVISION.
+           DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   MOVE "E002" TO WS-REASON-CODE
+                   PERFORM ESCRIBIR-EXCEPCION
+               NOT ON SIZE ERROR
+                   MOVE "DIVISION" TO WS-OPERACION
+                   PERFORM ESCRIBIR-DETALLE
+           END-DIVIDE.
+
+       ESCRIBIR-ENCABEZADO.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-RH-FECHA
+           MOVE WS-PAGE-NUM TO WS-RH-PAGINA
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       ESCRIBIR-DETALLE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES
+               ADD 1 TO WS-PAGE-NUM
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF
+
+           MOVE WS-OPERACION TO WS-RD-OPERACION
+           MOVE NUM1 TO WS-RD-NUM1
+           MOVE NUM2 TO WS-RD-NUM2
+           MOVE RESULTADO TO WS-RD-RESULTADO
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD RESULTADO TO WS-TOTAL-RESULTADO
+           PERFORM ESCRIBIR-AUDITORIA.
+
+       CALCULAR-TIMESTAMP-AUDITORIA.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-TIME(1:2) TO WS-AD-HH
+           MOVE WS-AUDIT-TIME(3:2) TO WS-AD-MI
+           MOVE WS-AUDIT-TIME(5:2) TO WS-AD-SS
+           MOVE WS-AD-HORA-EDIT TO WS-AD-HORA
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-AD-FECHA.
+
+       ESCRIBIR-AUDITORIA.
+           PERFORM CALCULAR-TIMESTAMP-AUDITORIA
+           MOVE WS-OPERACION TO WS-AD-OPERACION
+           MOVE NUM1 TO WS-AD-NUM1
+           MOVE NUM2 TO WS-AD-NUM2
+           MOVE RESULTADO TO WS-AD-RESULTADO
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       AUDITAR-RECHAZO.
+      *    Each field renders on its own merits, independent of which
+      *    reason code got us here: a field that is itself NUMERIC
+      *    goes through the numeric-edited redefinition (sign and
+      *    decimal point render correctly); a field that failed the
+      *    NUMERIC test is not a valid signed decimal, so only a raw
+      *    byte copy is safe for it.
+           PERFORM CALCULAR-TIMESTAMP-AUDITORIA
+           MOVE WS-AD-FECHA TO WS-ARJ-FECHA
+           MOVE WS-AD-HORA TO WS-ARJ-HORA
+           MOVE WS-OPERACION TO WS-ARJ-OPERACION
+           IF NUM1 IS NUMERIC
+               MOVE NUM1 TO WS-ARJ-NUM1-ED
+           ELSE
+               MOVE NUM1 TO WS-ARJ-NUM1
+           END-IF
+           IF NUM2 IS NUMERIC
+               MOVE NUM2 TO WS-ARJ-NUM2-ED
+           ELSE
+               MOVE NUM2 TO WS-ARJ-NUM2
+           END-IF
+           MOVE WS-AUDIT-RECHAZO-DETAIL TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       ESCRIBIR-EXCEPCION.
+           MOVE WS-REASON-CODE TO WS-ED-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN "E002"
+                   MOVE "DIVISION POR CERO" TO WS-ED-DESCRIPCION
+               WHEN "E003"
+                   MOVE "DESBORDE EN MULTIPLICACION"
+                       TO WS-ED-DESCRIPCION
+               WHEN "E004"
+                   MOVE "CODIGO DE OPERACION INVALIDO"
+                       TO WS-ED-DESCRIPCION
+               WHEN OTHER
+                   MOVE "EXCEPCION NO CLASIFICADA" TO WS-ED-DESCRIPCION
+           END-EVALUATE
+           MOVE NUM1 TO WS-ED-NUM1
+           MOVE NUM2 TO WS-ED-NUM2
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           MOVE SPACES TO WS-OPERACION
+           STRING "EXCEP-" WS-REASON-CODE DELIMITED BY SIZE
+               INTO WS-OPERACION
+           MOVE ZERO TO RESULTADO
+           PERFORM ESCRIBIR-AUDITORIA.
+
+       ESCRIBIR-RECHAZO.
+           MOVE WS-REASON-CODE TO WS-RJ-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN "R001"
+                   MOVE "NUM1 NO ES NUMERICO" TO WS-RJ-DESCRIPCION
+               WHEN "R002"
+                   MOVE "NUM2 NO ES NUMERICO" TO WS-RJ-DESCRIPCION
+               WHEN "R003"
+                   MOVE "CODIGO DE OPERACION INVALIDO"
+                       TO WS-RJ-DESCRIPCION
+               WHEN OTHER
+                   MOVE "RECHAZO NO CLASIFICADO" TO WS-RJ-DESCRIPCION
+           END-EVALUATE
+           MOVE WS-OPCODE TO WS-RJ-OPCODE
+      *    Each field renders on its own merits, independent of which
+      *    reason code got us here: e.g. an R002 reject (NUM2 failed
+      *    the NUMERIC test) still has a perfectly good NUM1, which
+      *    should render through the numeric-edited redefinition
+      *    rather than as a raw, sign-and-decimal-point-free byte
+      *    copy just because the record as a whole was rejected.
+           IF NUM1 IS NUMERIC
+               MOVE NUM1 TO WS-RJ-NUM1-ED
+           ELSE
+               MOVE NUM1 TO WS-RJ-NUM1
+           END-IF
+           IF NUM2 IS NUMERIC
+               MOVE NUM2 TO WS-RJ-NUM2-ED
+           ELSE
+               MOVE NUM2 TO WS-RJ-NUM2
+           END-IF
+           MOVE WS-REJECT-DETAIL TO REJECT-LINE
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT
+
+           MOVE SPACES TO WS-OPERACION
+           STRING "RECHAZO-" WS-REASON-CODE DELIMITED BY SIZE
+               INTO WS-OPERACION
+           PERFORM AUDITAR-RECHAZO.
+
+       ESCRIBIR-TRAILER.
+           MOVE WS-DETAIL-COUNT TO WS-RT-DETAIL-COUNT
+           MOVE WS-REPORT-TRAILER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-RESULTADO TO WS-RT-TOTAL-RESULTADO
+           MOVE WS-REPORT-TRAILER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-EXCEPTION-COUNT TO WS-RT-EXCEPTION-COUNT
+           MOVE WS-REPORT-TRAILER-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REJECT-COUNT TO WS-RT-REJECT-COUNT
+           MOVE WS-REPORT-TRAILER-4 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SKIPPED-COUNT TO WS-RT-SKIPPED-COUNT
+           MOVE WS-REPORT-TRAILER-5 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM OPERACIONES_BASICAS.
